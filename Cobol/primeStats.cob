@@ -0,0 +1,148 @@
+*> ****************************************primeStats.cob*************************************
+*> Author: Anugesh Balasubramaniam
+*> Date: 2026-08-09
+*> Reads the prime list sieve.cob writes to a numbered outputFileNNN.txt
+*> (one prime per line, pic 9(7)) and produces a gap-distribution report
+*> in PRIMEGAPSNNN.txt: every twin-prime pair found, followed by a
+*> trailer line with the largest gap between consecutive primes, the
+*> average gap, and the twin-prime pair count.
+*> Modification History:
+*>   2026-08-09 AB - take the request number to analyze from a STATSIN.txt
+*>                   parameter file (same idea as sieve.cob's SIEVEIN)
+*>                   instead of a hardcoded "outputFile.txt", since
+*>                   sieve.cob has numbered its output files since
+*>                   outputFileNNN.txt was introduced and no longer ever
+*>                   writes that literal name. STATSIN.txt missing or
+*>                   blank defaults to request 1 (outputFile001.txt).
+*> **********************************************************************************************
+
+identification division.
+program-id. primeStats.
+environment division.
+input-output section.
+
+file-control.
+    select statsInput assign to "STATSIN.txt"
+        organization is line sequential
+        file status is statsInputStatus.
+    select primeInput assign to dynamic primeInputName
+        organization is line sequential
+        file status is primeInputStatus.
+    select standard-output assign to display.
+    select gapReport assign to dynamic gapReportName
+        organization is line sequential.
+
+data division.
+
+file section.
+    fd statsInput.
+        01 statsin-record.
+            05 statsin-reqNum pic 9(3).
+    fd primeInput.
+        01 str.
+            02 str-record pic 9(7).
+    fd standard-output.
+        01 stdout-record pic x(80).
+    fd gapReport.
+        01 gr-record pic x(40).
+
+working-storage section.
+    77 prevPrime pic 9(7) value 0.
+    77 curPrime pic 9(7) value 0.
+    77 gap pic 9(7) value 0.
+    77 largestGap pic 9(7) value 0.
+    77 gapSum pic 9(9) value 0.
+    77 gapCount pic 9(7) value 0.
+    77 avgGap pic 9(5)v99 value 0.
+    77 avgGapEdited pic 9(5).99 value zero.
+    77 twinPrimeCount pic 9(7) value 0.
+    77 primeInputStatus pic x(2) value "00".
+    77 statsInputStatus pic x(2) value "00".
+    77 reqNum pic 9(3) value 1.
+    77 primeInputName pic x(20) value spaces.
+    77 gapReportName pic x(20) value spaces.
+    77 eofSwitch pic x(1) value "N".
+        88 atEndOfFile value "Y".
+
+procedure division.
+open output standard-output.
+
+    *> STATSIN.txt names which queued sieve.cob request to analyze;
+    *> default to request 1 if it is missing so a single-request
+    *> SIEVEIN still works with no setup
+    open input statsInput.
+    if statsInputStatus is equal to "00" then
+        read statsInput
+            at end
+                continue
+            not at end
+                move statsin-reqNum to reqNum
+        end-read
+        close statsInput
+    end-if.
+    if reqNum is equal to 0 then
+        move 1 to reqNum
+    end-if.
+
+    move spaces to primeInputName.
+    string "outputFile" delimited by size, reqNum delimited by size,
+        ".txt" delimited by size into primeInputName.
+    move spaces to gapReportName.
+    string "PRIMEGAPS" delimited by size, reqNum delimited by size,
+        ".txt" delimited by size into gapReportName.
+
+    open input primeInput.
+    if primeInputStatus is not equal to "00" then
+        display primeInputName " not found - run sieve.cob for that request first."
+        close standard-output
+        stop run
+    end-if.
+
+    open output gapReport.
+
+    *> prime the gap calculation with the first prime in the file
+    read primeInput into curPrime
+        at end move "Y" to eofSwitch
+    end-read.
+    move curPrime to prevPrime.
+
+    *> walk the rest of the list comparing each prime to the one before it
+    perform until atEndOfFile
+        read primeInput into curPrime
+            at end
+                move "Y" to eofSwitch
+            not at end
+                compute gap = curPrime - prevPrime
+                add 1 to gapCount
+                add gap to gapSum
+                if gap is greater than largestGap then
+                    move gap to largestGap
+                end-if
+                if gap is equal to 2 then
+                    perform write-twin-pair
+                end-if
+                move curPrime to prevPrime
+        end-read
+    end-perform.
+
+    *> trailer line: largest gap, average gap, twin-prime pair count
+    if gapCount is greater than 0 then
+        compute avgGap rounded = gapSum / gapCount
+    end-if.
+    move avgGap to avgGapEdited.
+    move spaces to gr-record.
+    string largestGap delimited by size, " " delimited by size,
+        avgGapEdited delimited by size, " " delimited by size,
+        twinPrimeCount delimited by size into gr-record.
+    write gr-record.
+
+    close primeInput, gapReport, standard-output.
+    stop run.
+
+*> writes one detail line for a twin-prime pair found during the walk
+write-twin-pair.
+    add 1 to twinPrimeCount.
+    move spaces to gr-record.
+    string prevPrime delimited by size, " " delimited by size,
+        curPrime delimited by size into gr-record.
+    write gr-record.
