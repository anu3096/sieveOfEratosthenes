@@ -1,3 +1,54 @@
+*> **********************************************************************************************
+*> calcPrime.cob
+*> Modification History:
+*>   2026-08-09 AB - accept an optional startPivot so a resumed job can
+*>                   pick the pivot-loop back up instead of restarting
+*>                   at pivot 2; periodically checkpoint the current
+*>                   pivot to SIEVERST.txt so an abended/cancelled job
+*>                   has somewhere to resume from.
+*>   2026-08-09 AB - primeNum is now a single-digit prime/not-prime flag
+*>                   (1/0) instead of holding the candidate's own value,
+*>                   so the table no longer costs 7 digits per entry.
+*>   2026-08-09 AB - corrected the startPivot resume: the array-init loop
+*>                   rebuilds primeArray to "all prime" on every call, so
+*>                   jumping the pivot-loop straight to startPivot left
+*>                   every multiple of a smaller pivot un-struck and
+*>                   mis-flagged as prime. The pivot-loop now always
+*>                   re-strikes from pivot 2; startPivot/SIEVERST.txt are
+*>                   kept only as a progress record, not a way to skip
+*>                   work, since nothing short of checkpointing the whole
+*>                   array (which would undo the pic 9(1) footprint win
+*>                   above) can skip it correctly.
+*>   2026-08-09 AB - a pivot-only checkpoint can never resume correctly
+*>                   without redoing the work it was meant to save, so
+*>                   SIEVERST.txt now checkpoints the primeArray contents
+*>                   alongside the pivot (still pic 9(1) per entry, so
+*>                   this is a ten-digit-per-entry checkpoint file, not
+*>                   the seventy-digit one req 006 removed). calcPrime
+*>                   now owns reading that checkpoint itself -- the
+*>                   upperLimit passed in is checked against the one the
+*>                   checkpoint was taken under, and a mismatched or
+*>                   unreadable checkpoint is treated as no checkpoint at
+*>                   all rather than trusted blindly. The startPivot
+*>                   parameter sieve.cob used to pass in is gone; it
+*>                   can't be validated against the checkpointed array
+*>                   from outside this program, so resuming is decided
+*>                   here instead.
+*>   2026-08-09 AB - the checkpoint write was failing silently: primeArray
+*>                   is only ever assigned elements 2 thru upperLimit, so
+*>                   for any upperLimit under the full 9,999,999 bound the
+*>                   tail of the table handed to this program was raw,
+*>                   never-initialized storage, and WRITEing that into a
+*>                   line sequential record failed (status 71, bad
+*>                   character) every time -- the checkpoint was never
+*>                   actually landing on disk. sieve.cob's arrayPrime now
+*>                   carries a VALUE 0 at the numPrime level so the whole
+*>                   table is printable zeros before the CALL, and
+*>                   checkpoint-pivot now checks restartFileStatus after
+*>                   the WRITE (not just after the OPEN) so a future
+*>                   failure here is reported instead of swallowed.
+*> **********************************************************************************************
+
 identification division.
 program-id. calcPrime.
 environment division.
@@ -5,33 +56,69 @@ input-output section.
 
 file-control.
     select standard-output assign to display.
+    select restartFile assign to "SIEVERST.txt"
+        organization is line sequential
+        file status is restartFileStatus.
 
 data division.
 
 file section.
 fd standard-output.
     01 stdout-record picture x(80).
+fd restartFile.
+    01 restart-record.
+        05 rst-pivot pic 9(7).
+        05 rst-upperLimit pic 9(7).
+        05 rst-primeTable.
+            10 rst-primeFlags pic 9(1) occurs 9999999 times.
 
 working-storage section.
     77 cnt pic 9(7) value 0.
     77 sqrtUpperLimit pic 9(7) value 0.
     77 pivot pic 9(7) value 0.
+    77 startPivot pic 9(7) value 0.
+    77 checkpointQuotient pic 9(7) value 0.
+    77 checkpointRemainder pic 9(7) value 0.
+    77 restartFileStatus pic x(2) value "00".
 
 linkage section.
     77 upperLimit pic 9(7) value 0.
     01 primeArray.
-        05 primeNum pic 9(7) occurs 9999999 times.
+        05 primeNum pic 9(1) occurs 9999999 times.
 
 *> performs the calculation of the "Sieve of Eratosthenes" algorithm to calculate the prime numbers between 2 and the upper limit
 procedure division using upperLimit, primeArray.
-    move 2 to cnt.
 
-    perform until cnt is greater than upperLimit
-        move cnt to primeNum(cnt)
-        add 1 to cnt
-    end-perform.
+    *> look for a checkpoint left by a cancelled run of this same
+    *> request (same upperLimit); anything else is treated as no
+    *> checkpoint and the sieve starts clean
+    move 0 to startPivot.
+    open input restartFile.
+    if restartFileStatus is equal to "00" then
+        read restartFile
+            at end
+                move 0 to startPivot
+            not at end
+                if rst-upperLimit is equal to upperLimit then
+                    move rst-pivot to startPivot
+                    move rst-primeTable to primeArray
+                end-if
+        end-read
+        close restartFile
+    end-if.
+
+    if startPivot is greater than 2 then
+        display "Resuming after a checkpoint at pivot " startPivot "."
+        move startPivot to pivot
+    else
+        move 2 to cnt
+        perform until cnt is greater than upperLimit
+            move 1 to primeNum(cnt)
+            add 1 to cnt
+        end-perform
+        move 2 to pivot
+    end-if.
 
-    move 2 to pivot.
     move 0 to cnt.
     compute cnt rounded = pivot ** 2
     compute sqrtUpperLimit rounded = upperLimit ** 0.5
@@ -39,15 +126,44 @@ procedure division using upperLimit, primeArray.
     perform pivot-loop
         until pivot is greater than sqrtUpperLimit.
 
+    *> the sieve finished clean, so clear the checkpoint for next time
+    open output restartFile.
+    if restartFileStatus is equal to "00" then
+        close restartFile
+    else
+        display "Warning: could not clear the SIEVERST.txt checkpoint (file status " restartFileStatus ")."
+    end-if.
+
+    goback.
+
     pivot-loop.
         perform inner-loop
             until cnt is greater than upperLimit.
         add 1 to pivot.
         compute cnt rounded = pivot ** 2.
+        divide pivot by 500 giving checkpointQuotient
+            remainder checkpointRemainder.
+        if checkpointRemainder is equal to 0 then
+            perform checkpoint-pivot
+        end-if.
         inner-loop.
             move 0 to primeNum(cnt)
             add pivot to cnt.
 
-
-
-
+*> records the current pivot and the primeArray contents to
+*> SIEVERST.txt, so a cancelled job can resume the sieve from here
+*> instead of redoing the strikes already finished
+checkpoint-pivot.
+    open output restartFile.
+    if restartFileStatus is equal to "00" then
+        move pivot to rst-pivot
+        move upperLimit to rst-upperLimit
+        move primeArray to rst-primeTable
+        write restart-record
+        if restartFileStatus is not equal to "00" then
+            display "Warning: could not write the SIEVERST.txt checkpoint at pivot " pivot " (file status " restartFileStatus ")."
+        end-if
+        close restartFile
+    else
+        display "Warning: could not write the SIEVERST.txt checkpoint at pivot " pivot " (file status " restartFileStatus ")."
+    end-if.
