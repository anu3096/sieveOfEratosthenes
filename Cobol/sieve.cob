@@ -1,6 +1,51 @@
 *> ****************************************sieve.cob*****************************************
-*> Author: Anugesh Balasubramaniam
-*> Date: 04/07/2018
+*> Author: Anugesh Balasubramaniam
+*> Date: 04/07/2018
+*> Modification History:
+*>   2026-08-09 AB - read the upper limit from the SIEVEIN parameter
+*>                   file instead of prompting on the keyboard, so the
+*>                   job can run unattended in the overnight batch window.
+*>   2026-08-09 AB - append a line to SIEVELOG.txt after each run with
+*>                   the run date, time, upperLimit, prime count and
+*>                   runTime, so past runs are no longer lost.
+*>   2026-08-09 AB - validate the SIEVEIN upperLimit (numeric, 2 thru
+*>                   9999999) before it is handed to calcPrime.
+*>   2026-08-09 AB - write PRIMESUM.txt with total primes, the largest
+*>                   prime found and the twin-prime pair count.
+*>   2026-08-09 AB - SIEVEIN may now queue several upperLimit requests,
+*>                   one per line; each is run against calcPrime in
+*>                   turn and gets its own numbered outputFile/PRIMESUM
+*>                   pair instead of only handling a single request.
+*>   2026-08-09 AB - a cancelled job can now resume its sieve instead of
+*>                   starting over; calcPrime checkpoints its own
+*>                   progress to SIEVERST.txt and decides for itself
+*>                   whether to resume, so sieve.cob no longer reads
+*>                   that file itself (see calcPrime's own history).
+*>   2026-08-09 AB - arrayPrime is now a single-digit prime/not-prime
+*>                   flag table instead of storing each candidate's own
+*>                   value, so the working storage footprint no longer
+*>                   costs 7 digits per candidate.
+*>   2026-08-09 AB - SIEVEIN lines may carry a trailing Y/N CSV flag;
+*>                   when set, also write outputFileNNN.csv with a
+*>                   header row (upperLimit, run date, runTime) and one
+*>                   row per prime.
+*>   2026-08-09 AB - SIEVEIN lines may carry a second trailing Y/N flag
+*>                   for factor mode; when set, calcFactor is called to
+*>                   record the smallest prime factor that struck each
+*>                   composite and write the pairs out to
+*>                   FACTORSNNN.txt. calcFactor keeps its own factor
+*>                   table, so a run that never requests factor mode
+*>                   never loads it and never pays for that array.
+*>   2026-08-09 AB - fail fast with a clear message if SIEVEIN.txt is
+*>                   missing instead of abending, and stop queuing
+*>                   further requests once reqNum would pass 999
+*>                   rather than silently reusing output file numbers.
+*>   2026-08-09 AB - arrayPrime now carries a VALUE 0 on numPrime so the
+*>                   whole table starts out as printable zeros; calcPrime
+*>                   was handing the raw, never-initialized tail of this
+*>                   table (everything past upperLimit) to a LINE
+*>                   SEQUENTIAL WRITE whenever it checkpointed, which
+*>                   failed on the non-text bytes every time.
 *> **********************************************************************************************
 
 identification division.
@@ -10,22 +55,56 @@ input-output section.
 
 *> Setup standard input and output variables
 file-control.
-    select standard-input assign to keyboard.
+    select sieveInput assign to "SIEVEIN.txt"
+        organization is line sequential
+        file status is sieveInputStatus.
     select standard-output assign to display.
-    select outputFile assign to "outputFile.txt"
+    select outputFile assign to dynamic outputFileName
+        organization is line sequential.
+    select sieveLog assign to "SIEVELOG.txt"
+        organization is line sequential
+        file status is sieveLogStatus.
+    select primeSummary assign to dynamic primeSumFileName
+        organization is line sequential.
+    select csvFile assign to dynamic csvFileName
         organization is line sequential.
 
 data division.
 
 *> Setup standard input and output interface
 file section.
-    fd standard-input.
-        01 stdin-record pic x(80).
+    fd sieveInput.
+        01 sievein-record.
+            05 sievein-upperLimit pic 9(7).
+            05 sievein-csvFlag pic x(1).
+            05 sievein-factorFlag pic x(1).
     fd standard-output.
         01 stdout-record pic x(80).
     fd outputFile.
         01 str.
             02 str-record pic 9(7).
+    fd sieveLog.
+        01 sievelog-record.
+            05 log-runDate pic 9(8).
+            05 log-sep1 pic x(1).
+            05 log-runTime pic 9(8).
+            05 log-sep2 pic x(1).
+            05 log-reqNum pic 9(3).
+            05 log-sep3 pic x(1).
+            05 log-upperLimit pic 9(7).
+            05 log-sep4 pic x(1).
+            05 log-primeCount pic 9(7).
+            05 log-sep5 pic x(1).
+            05 log-elapsed pic 9(8).
+    fd primeSummary.
+        01 primesum-record.
+            05 ps-totalPrimes pic 9(7).
+            05 ps-sep1 pic x(1).
+            05 ps-largestPrime pic 9(7).
+            05 ps-sep2 pic x(1).
+            05 ps-twinPrimeCount pic 9(7).
+    fd csvFile.
+        01 csv-record pic x(40).
 
 *> Declaration of variables and messages to work within this file
 working-storage section.
@@ -35,42 +114,123 @@ working-storage section.
     77 startTime pic 9(8) value 0.
     77 finishTime pic 9(8) value 0.
     77 runTime pic 9(8) value 0.
+    77 primeCount pic 9(7) value 0.
+    77 largestPrime pic 9(7) value 0.
+    77 prevPrime pic 9(7) value 0.
+    77 twinPrimeCount pic 9(7) value 0.
+    77 sieveLogStatus pic x(2) value "00".
+    77 sieveInputStatus pic x(2) value "00".
+    77 validInputSwitch pic x(1) value "Y".
+        88 validInput value "Y".
+        88 invalidInput value "N".
+    77 eofSwitch pic x(1) value "N".
+        88 atEndOfInput value "Y".
+    77 reqNum pic 9(3) value 0.
+    77 outputFileName pic x(20) value spaces.
+    77 primeSumFileName pic x(20) value spaces.
+    77 csvFileName pic x(20) value spaces.
+    77 csvRunDate pic 9(8) value 0.
+    77 csvWantedSwitch pic x(1) value "N".
+        88 csvWanted value "Y" "y".
+    77 factorFileName pic x(20) value spaces.
+    77 factorModeSwitch pic x(1) value "N".
+        88 factorMode value "Y" "y".
     01 arrayPrime.
-        05 numPrime pic 9(7) occurs 9999999 times.
-    01 askUser_line.
-        02 pic x(68) value 'Enter the upper limit of prime numbers to calculate (2 or greater): '.
+        05 numPrime pic 9(1) occurs 9999999 times value 0.
 
 procedure division.
-open input standard-input, output standard-output.
+open input sieveInput, output standard-output.
+
+    *> unattended overnight runs have nobody at the keyboard to notice
+    *> a missing parameter file, so fail with a clear message instead
+    *> of letting the run abend on the first read
+    if sieveInputStatus is not equal to "00" then
+        display "SIEVEIN.txt not found or unreadable - nothing to run."
+        close standard-output
+        stop run
+    end-if.
+
+    *> SIEVEIN may queue several upperLimit requests, one per line;
+    *> run calcPrime fresh for each one in turn
+    perform until atEndOfInput
+        read sieveInput
+            at end
+                move "Y" to eofSwitch
+            not at end
+                perform validate-upperLimit
+                if invalidInput then
+                    display "Invalid SIEVEIN upperLimit - skipping this request."
+                else
+                    add 1 to reqNum
+                        on size error
+                            display "SIEVEIN has more than 999 valid requests - stopping the queue so later output file numbers don't collide with earlier ones."
+                            move "Y" to eofSwitch
+                        not on size error
+                            perform process-one-request
+                    end-add
+                end-if
+        end-read
+    end-perform.
 
-    *> Display the question and ask for the user input
-    display " "
-    display askUser_line.
+    close sieveInput, standard-output.
+    stop run.
 
-    *> Read the keyboard input from the user
-    read standard-input into upperLimit.
+*> runs one queued upperLimit request end to end: calcPrime, the
+*> numbered outputFile/PRIMESUM pair, the runtime message and the
+*> SIEVELOG history line
+process-one-request.
+    move sievein-upperLimit to upperLimit.
+
+    *> build this request's numbered output file names
+    move spaces to outputFileName.
+    string "outputFile" delimited by size, reqNum delimited by size,
+        ".txt" delimited by size into outputFileName.
+    move spaces to primeSumFileName.
+    string "PRIMESUM" delimited by size, reqNum delimited by size,
+        ".txt" delimited by size into primeSumFileName.
 
     *> capture the time of when the calculation starts
     accept startTime from TIME.
 
-    *> Call the callPrime fuction and pass variables needed
+    *> Call the callPrime fuction and pass variables needed; calcPrime
+    *> checks SIEVERST.txt itself and resumes a cancelled run of this
+    *> same upperLimit instead of starting over
     call "calcPrime" using upperLimit, arrayPrime.
 
     move 2 to cnt.
+    move 0 to primeCount.
+    move 0 to largestPrime.
+    move 0 to prevPrime.
+    move 0 to twinPrimeCount.
     open output outputFile.
 
-    *> saves the prime numbers into a text file named "outputFile.txt"
+    *> saves the prime numbers into this request's numbered output file
     perform until cnt is greater than upperLimit
-        if numPrime(cnt) is not equal to 0 then
-            move numPrime(cnt) to str
+        if numPrime(cnt) is equal to 1 then
+            move cnt to str
             write str
-            *> display numPrime(cnt)
+            add 1 to primeCount
+            if prevPrime is not equal to 0 and cnt - prevPrime is equal to 2 then
+                add 1 to twinPrimeCount
+            end-if
+            move cnt to largestPrime
+            move cnt to prevPrime
         end-if
         add 1 to cnt
     end-perform.
 
     close outputFile.
 
+    *> write the headline numbers for this request so they don't have
+    *> to be picked out of the raw prime list by hand
+    open output primeSummary.
+    move primeCount to ps-totalPrimes.
+    move largestPrime to ps-largestPrime.
+    move twinPrimeCount to ps-twinPrimeCount.
+    move space to ps-sep1, ps-sep2.
+    write primesum-record.
+    close primeSummary.
+
     *> capture the time of when the calculation completes
     accept finishTime from TIME.
 
@@ -81,3 +241,77 @@ open input standard-input, output standard-output.
     *> outputs the runtime in seconds of how long the program took to complete its calculation
     display "Runtime: " inputStr " seconds.".
 
+    *> optionally write outputFileNNN.csv alongside the plain text dump
+    move sievein-csvFlag to csvWantedSwitch.
+    if csvWanted then
+        perform write-csv-export
+    end-if.
+
+    *> optionally have calcFactor write FACTORSNNN.txt with the
+    *> smallest prime factor recorded for each composite in range;
+    *> calcFactor keeps its own factor table, so this is the only
+    *> place that array is ever loaded into memory
+    move sievein-factorFlag to factorModeSwitch.
+    if factorMode then
+        move spaces to factorFileName
+        string "FACTORS" delimited by size, reqNum delimited by size,
+            ".txt" delimited by size into factorFileName
+        call "calcFactor" using upperLimit, factorFileName
+    end-if.
+
+    *> append a line to the run-history log so past runs aren't lost,
+    *> creating SIEVELOG.txt the first time this job ever runs
+    open extend sieveLog.
+    if sieveLogStatus is equal to "35" then
+        open output sieveLog
+    end-if.
+    accept log-runDate from DATE YYYYMMDD.
+    move finishTime to log-runTime.
+    move reqNum to log-reqNum.
+    move upperLimit to log-upperLimit.
+    move primeCount to log-primeCount.
+    move runTime to log-elapsed.
+    move space to log-sep1, log-sep2, log-sep3, log-sep4, log-sep5.
+    write sievelog-record.
+    close sieveLog.
+
+*> writes outputFileNNN.csv: a header row of upperLimit/run date/
+*> runTime followed by one row per prime, for handoff to a spreadsheet
+write-csv-export.
+    move spaces to csvFileName.
+    string "outputFile" delimited by size, reqNum delimited by size,
+        ".csv" delimited by size into csvFileName.
+    open output csvFile.
+
+    accept csvRunDate from DATE YYYYMMDD.
+    move spaces to csv-record.
+    string upperLimit delimited by size, "," delimited by size,
+        csvRunDate delimited by size, "," delimited by size,
+        runTime delimited by size into csv-record.
+    write csv-record.
+
+    move 2 to cnt.
+    perform until cnt is greater than upperLimit
+        if numPrime(cnt) is equal to 1 then
+            move spaces to csv-record
+            move cnt to str-record
+            string str-record delimited by size into csv-record
+            write csv-record
+        end-if
+        add 1 to cnt
+    end-perform.
+
+    close csvFile.
+
+*> validates the upperLimit read from SIEVEIN is numeric and at least 2;
+*> its pic 9(7) picture clause already rules out anything over 9999999,
+*> the top of the range calcPrime/arrayPrime was declared for
+validate-upperLimit.
+    move "Y" to validInputSwitch.
+    if sievein-upperLimit is not numeric
+        move "N" to validInputSwitch
+    else
+        if sievein-upperLimit is less than 2 then
+            move "N" to validInputSwitch
+        end-if
+    end-if.
