@@ -0,0 +1,90 @@
+*> **********************************************************************************************
+*> calcFactor.cob
+*> Author: Anugesh Balasubramaniam
+*> Date: 2026-08-09
+*> Companion to calcPrime: when a SIEVEIN request turns on factor mode,
+*> sieve.cob calls this program instead of growing calcPrime's own
+*> arrays. It runs its own sieve of the same range, remembering the
+*> smallest pivot that strikes each composite, and writes the
+*> (number, smallest factor) pairs straight to the caller's numbered
+*> FACTORSNNN.txt. Because factorArray lives only here, a run whose
+*> SIEVEIN queue never asks for factor mode never loads this program
+*> and never pays for the array -- the pic 9(1) footprint calcPrime
+*> was given stays intact for every other request.
+*> **********************************************************************************************
+
+identification division.
+program-id. calcFactor.
+environment division.
+input-output section.
+
+file-control.
+    select standard-output assign to display.
+    select factorFile assign to dynamic factorFileName
+        organization is line sequential.
+
+data division.
+
+file section.
+fd standard-output.
+    01 stdout-record pic x(80).
+fd factorFile.
+    01 factor-record.
+        05 fac-number pic 9(7).
+        05 fac-sep pic x(1).
+        05 fac-smallestFactor pic 9(7).
+
+working-storage section.
+    77 cnt pic 9(7) value 0.
+    77 sqrtUpperLimit pic 9(7) value 0.
+    77 pivot pic 9(7) value 0.
+    01 factorArray.
+        05 factorNum pic 9(7) occurs 9999999 times.
+
+linkage section.
+    77 upperLimit pic 9(7) value 0.
+    77 factorFileName pic x(20) value spaces.
+
+*> sieves 2 thru upperLimit, recording into factorArray the smallest
+*> pivot that strikes each composite, then writes FACTORSNNN.txt
+procedure division using upperLimit, factorFileName.
+    move 2 to cnt.
+
+    perform until cnt is greater than upperLimit
+        move 0 to factorNum(cnt)
+        add 1 to cnt
+    end-perform.
+
+    move 2 to pivot.
+    move 0 to cnt.
+    compute cnt rounded = pivot ** 2
+    compute sqrtUpperLimit rounded = upperLimit ** 0.5
+
+    perform pivot-loop
+        until pivot is greater than sqrtUpperLimit.
+
+    open output factorFile.
+    move 2 to cnt.
+    perform until cnt is greater than upperLimit
+        if factorNum(cnt) is not equal to 0 then
+            move cnt to fac-number
+            move factorNum(cnt) to fac-smallestFactor
+            move space to fac-sep
+            write factor-record
+        end-if
+        add 1 to cnt
+    end-perform.
+    close factorFile.
+
+    goback.
+
+    pivot-loop.
+        perform inner-loop
+            until cnt is greater than upperLimit.
+        add 1 to pivot.
+        compute cnt rounded = pivot ** 2.
+        inner-loop.
+            if factorNum(cnt) is equal to 0 then
+                move pivot to factorNum(cnt)
+            end-if
+            add pivot to cnt.
